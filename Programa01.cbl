@@ -1,68 +1,793 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. Programa01.
-
-           ENVIRONMENT DIVISION.
-           CONFIGURATION SECTION.
-           INPUT-OUTPUT SECTION.
-
-           DATA DIVISION.
-           FILE SECTION.
-
-           WORKING-STORAGE SECTION.
-           77 WS-MOSTRA        PIC X(20) VALUE SPACES.
-
-           LINKAGE SECTION.
-           SCREEN SECTION.
-
-           PROCEDURE DIVISION.
-
-      *-------------- PRIMEIRA SESSAO ---------------------------------*
-           MAIN-PROC SECTION.
-
-      *-------------- PARAGRAFOS DA PRIMEIRA SESSAO -------------------*
-           S001-PROC1.
-               MOVE 'S001-PROC1'         TO WS-MOSTRA
-               DISPLAY WS-MOSTRA
-               PERFORM S002-PROC1.
-
-           S001-PROC2.
-               MOVE 'S001-PROC2'         TO WS-MOSTRA
-               DISPLAY WS-MOSTRA
-               PERFORM S002-PROC2.
-
-           S001-PROC3.
-               IF WS-MOSTRA NOT EQUAL 'S002-PROC3' THEN
-                  MOVE 'S001-PROC3'         TO WS-MOSTRA
-                  DISPLAY WS-MOSTRA
-                  PERFORM S002-PROC3
-               ELSE
-                  PERFORM FIM-PROC
-               END-IF.
-
-      *-------------- SEGUNDA SESSAO ----------------------------------*
-           SEC-PROC SECTION.
-      *-------------- PARAGRAFOS DA SEGUNDA SESSAO --------------------*
-           S002-PROC1.
-               IF WS-MOSTRA NOT EQUAL 'S001-PROC2' THEN
-                  MOVE 'S002-PROC1'         TO WS-MOSTRA
-                  DISPLAY WS-MOSTRA
-                  PERFORM S001-PROC2
-               END-IF.
-
-           S002-PROC2.
-               MOVE 'S002-PROC2'         TO WS-MOSTRA
-               DISPLAY WS-MOSTRA
-               PERFORM S001-PROC3.
-
-           S002-PROC3.
-               MOVE 'S002-PROC3'         TO WS-MOSTRA
-               DISPLAY WS-MOSTRA
-               PERFORM S001-PROC3.
-
-      *-------------- SESSAO DE FINALIZACAO ---------------------------*
-           FIM-PROC SECTION.
-               MOVE 'FIM-PROC'         TO WS-MOSTRA
-               DISPLAY WS-MOSTRA
-               STOP RUN.
-
-           END PROGRAM Programa01.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRA01.
+000120 AUTHOR. EQUIPE-SUPORTE-BATCH.
+000130 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000140 DATE-WRITTEN. 2019-03-11.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* HISTORICO DE ALTERACOES                                       *
+000180*----------------------------------------------------------------*
+000190* DATA       AUTOR  DESCRICAO                                   *
+000200* 2019-03-11 EQP    VERSAO INICIAL - CADEIA DE PARAGRAFOS FIXA. *
+000210* 2026-08-09 EQP    SEQUENCIA DE ETAPAS PASSA A SER LIDA DE UM  *
+000220*                   ARQUIVO DE CONTROLE (STEPSEQ) EM VEZ DE     *
+000230*                   ESTAR EMBUTIDA EM PERFORM LITERAIS.         *
+000240* 2026-08-09 EQP    TRILHA DE EXECUCAO PASSA A SER GRAVADA EM   *
+000250*                   ARQUIVO DE AUDITORIA (STPAUDIT), ALEM DO    *
+000260*                   DISPLAY EXISTENTE.                          *
+000270* 2026-08-09 EQP    CHECKPOINT/RESTART: A ULTIMA ETAPA CONCLUI- *
+000280*                   DA COM SUCESSO E GRAVADA EM STPCKPT PARA    *
+000290*                   PERMITIR RETOMAR A CADEIA SEM RECOMECAR.    *
+000300* 2026-08-09 EQP    WS-MOSTRA SUBSTITUIDO PELO REGISTRO DE      *
+000310*                   CONTROLE DE ETAPA DO COPY STEPCTL.          *
+000320* 2026-08-09 EQP    FIM-PROC PASSA A EMITIR UM RELATORIO DE     *
+000330*                   RESUMO DA EXECUCAO EM STPRPT.               *
+000340* 2026-08-09 EQP    ACEITA PARM START-AT=<ETAPA> PARA INICIAR A  *
+000350*                   CADEIA A PARTIR DE UMA ETAPA ESPECIFICA.     *
+000360* 2026-08-09 EQP    PAINEL DE STATUS DO OPERADOR NA SCREEN       *
+000370*                   SECTION, ATUALIZADO A CADA ETAPA.            *
+000380* 2026-08-09 EQP    CONTADOR DE SEGURANCA NO CICLO S001-PROC3/   *
+000390*                   S002-PROC3, INDEPENDENTE DA SEQUENCIA LIDA   *
+000400*                   DE STEPSEQ.                                  *
+000410*----------------------------------------------------------------*
+000420
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT STEP-SEQ-FILE ASSIGN TO 'STEPSEQ'
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-STEPSEQ-STATUS.
+000510     SELECT AUDIT-FILE ASSIGN TO 'STPAUDIT'
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-AUDIT-STATUS.
+000540     SELECT CHECKPOINT-FILE ASSIGN TO 'STPCKPT'
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-CKPT-STATUS.
+000570     SELECT REPORT-FILE ASSIGN TO 'STPRPT'
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-RPT-STATUS.
+000600     SELECT PARM-CARD-FILE ASSIGN TO 'SYSIN'
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-PARM-STATUS.
+000630
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660
+000670 FD  STEP-SEQ-FILE.
+000680 01  STEP-SEQ-RECORD.
+000690     05  SEQ-STEP-NAME           PIC X(20).
+000700     05  SEQ-NEXT-STEP           PIC X(20).
+000710
+000720 FD  AUDIT-FILE.
+000730 01  AUDIT-RECORD.
+000740     05  AUD-TIMESTAMP           PIC X(15).
+000750     05  FILLER                  PIC X(01).
+000760     05  AUD-STEP-NAME           PIC X(20).
+000770     05  FILLER                  PIC X(01).
+000780     05  AUD-EVENT               PIC X(08).
+000790
+000800 FD  CHECKPOINT-FILE.
+000810 01  CHECKPOINT-RECORD.
+000820     05  CKPT-STEP-NAME          PIC X(20).
+000830
+000840 FD  REPORT-FILE.
+000850 01  REPORT-LINE                PIC X(80).
+000860
+000870 FD  PARM-CARD-FILE.
+000880 01  PARM-CARD-RECORD            PIC X(80).
+000890
+000900 WORKING-STORAGE SECTION.
+000910*----------------------------------------------------------------*
+000920* REGISTRO DE CONTROLE DA ETAPA CORRENTE (COPY STEPCTL)         *
+000930*----------------------------------------------------------------*
+000940     COPY STEPCTL.
+000950*----------------------------------------------------------------*
+000960* CHAVES DE ESTADO DA CADEIA DE ETAPAS                          *
+000970*----------------------------------------------------------------*
+000980 77  WS-STEPSEQ-STATUS       PIC X(02) VALUE SPACES.
+000990     88  WS-STEPSEQ-OK               VALUE '00'.
+001000     88  WS-STEPSEQ-EOF              VALUE '10'.
+001010 77  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+001020     88  WS-AUDIT-OK                 VALUE '00'.
+001030 77  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+001040     88  WS-CKPT-OK                  VALUE '00'.
+001050     88  WS-CKPT-NOT-FOUND           VALUE '35'.
+001060 77  WS-CKPT-FOUND-SWITCH    PIC X(01) VALUE 'N'.
+001070     88  WS-CHECKPOINT-EXISTS        VALUE 'Y'.
+001080 77  WS-RPT-STATUS           PIC X(02) VALUE SPACES.
+001090     88  WS-RPT-OK                   VALUE '00'.
+001100 77  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+001110     88  WS-PARM-OK                  VALUE '00'.
+001120     88  WS-PARM-NOT-FOUND           VALUE '35'.
+001130
+001140*----------------------------------------------------------------*
+001150* AREA DE DATA/HORA PARA CARIMBO DE TEMPO                       *
+001160*----------------------------------------------------------------*
+001170 77  WS-CURRENT-DATE         PIC 9(08) VALUE ZERO.
+001180 77  WS-CURRENT-TIME         PIC 9(08) VALUE ZERO.
+001190 77  WS-AUDIT-EVENT          PIC X(08) VALUE SPACES.
+001200 01  WS-TIMESTAMP-FIELD.
+001210     05  WS-TS-DATE              PIC 9(08).
+001220     05  FILLER                  PIC X(01) VALUE '-'.
+001230     05  WS-TS-TIME              PIC 9(06).
+001240
+001250*----------------------------------------------------------------*
+001260* AREA DE ESTATISTICAS PARA O RELATORIO DE RESUMO (STPRPT)       *
+001270*----------------------------------------------------------------*
+001280 77  WS-RUN-START-SECS       PIC 9(05) COMP VALUE ZERO.
+001290 77  WS-RUN-END-SECS         PIC 9(05) COMP VALUE ZERO.
+001300 77  WS-RUN-ELAPSED-SECS     PIC 9(05) COMP VALUE ZERO.
+001310 01  WS-TIME-CONV-FIELD          PIC 9(08) VALUE ZERO.
+001320 01  WS-TIME-CONV-BREAKDOWN REDEFINES WS-TIME-CONV-FIELD.
+001330     05  WS-TB-HOURS             PIC 9(02).
+001340     05  WS-TB-MINUTES           PIC 9(02).
+001350     05  WS-TB-SECONDS           PIC 9(02).
+001360     05  WS-TB-HUNDREDTHS        PIC 9(02).
+001370 77  WS-CONV-RESULT-SECS     PIC 9(05) COMP VALUE ZERO.
+001380 77  WS-STEP-STATS-MAX       PIC 9(04) COMP VALUE 6.
+001390 01  WS-STEP-STATS-TABLE.
+001400     05  WS-STEP-STATS-ENTRY OCCURS 6 TIMES
+001410                             INDEXED BY WS-STATS-IDX.
+001420         10  STATS-STEP-NAME     PIC X(20).
+001430         10  STATS-COUNT         PIC 9(04) COMP VALUE ZERO.
+001440 01  WS-RPT-NUMERIC-EDIT         PIC ZZZ9.
+001450 01  WS-RPT-ELAPSED-EDIT         PIC ZZZZ9.
+001460
+001470*----------------------------------------------------------------*
+001480* TABELA DA SEQUENCIA DE ETAPAS (CARREGADA DE STEPSEQ)          *
+001490*----------------------------------------------------------------*
+001500 77  WS-STEP-SEQ-MAX         PIC 9(04) COMP VALUE 20.
+001510 77  WS-STEP-SEQ-COUNT       PIC 9(04) COMP VALUE ZERO.
+001520 01  WS-STEP-SEQ-TABLE.
+001530     05  WS-STEP-SEQ-ENTRY OCCURS 20 TIMES
+001540                           INDEXED BY WS-SEQ-IDX.
+001550         10  WS-SEQ-STEP-NAME    PIC X(20).
+001560         10  WS-SEQ-NEXT-STEP    PIC X(20).
+001570
+001580*----------------------------------------------------------------*
+001590* AREA DE TRABALHO DO DESPACHANTE                               *
+001600*----------------------------------------------------------------*
+001610 77  WS-CURRENT-STEP         PIC X(20) VALUE SPACES.
+001620 77  WS-NEXT-STEP            PIC X(20) VALUE SPACES.
+001630 77  WS-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+001640     88  WS-STEP-FOUND               VALUE 'Y'.
+001650     88  WS-STEP-NOT-FOUND           VALUE 'N'.
+001660 77  WS-ABEND-SWITCH         PIC X(01) VALUE 'N'.
+001670     88  WS-ABEND-OCCURRED           VALUE 'Y'.
+001680*----------------------------------------------------------------*
+001690* CONTADOR DE SEGURANCA DO CICLO S001-PROC3 / S002-PROC3         *
+001700*----------------------------------------------------------------*
+001710 77  WS-CYCLE-COUNT          PIC 9(04) COMP VALUE ZERO.
+001720 77  WS-CYCLE-MAX            PIC 9(04) COMP VALUE 0100.
+001730
+001740*----------------------------------------------------------------*
+001750* AREA DE TRATAMENTO DA PARM DE EXECUCAO PARCIAL (START-AT=)    *
+001760*----------------------------------------------------------------*
+001770 01  WS-PARM-TEXT            PIC X(80) VALUE SPACES.
+001780 77  WS-START-AT-STEP        PIC X(20) VALUE SPACES.
+001790 77  WS-START-AT-SWITCH      PIC X(01) VALUE 'N'.
+001800     88  WS-START-AT-GIVEN           VALUE 'Y'.
+001810 LINKAGE SECTION.
+001820 SCREEN SECTION.
+001830*----------------------------------------------------------------*
+001840* TS-PAINEL-OPERADOR - PAINEL DE STATUS EXIBIDO NO CONSOLE A     *
+001850*                      CADA ETAPA, PARA QUEM ESTA ACOMPANHANDO   *
+001860*                      O JOB SABER ONDE A CADEIA ESTA SEM        *
+001870*                      PRECISAR LER O SCROLL DE DISPLAY          *
+001880*----------------------------------------------------------------*
+001890 01  TS-PAINEL-OPERADOR.
+001900     05  BLANK SCREEN.
+001910     05  LINE 01 COLUMN 01 VALUE 'PROGRAMA01 - PAINEL OPERADOR'.
+001920     05  LINE 02 COLUMN 01 VALUE '------------------------------'.
+001930     05  LINE 04 COLUMN 01 VALUE 'ETAPA EM EXECUCAO. .:'.
+001940     05  LINE 04 COLUMN 23 PIC X(20) FROM SC-STEP-NAME.
+001950     05  LINE 05 COLUMN 01 VALUE 'STATUS . . . . . . .:'.
+001960     05  LINE 05 COLUMN 23 PIC X(01) FROM SC-STEP-STATUS.
+001970     05  LINE 06 COLUMN 01 VALUE 'INICIO . . . . . . .:'.
+001980     05  LINE 06 COLUMN 23 PIC X(15) FROM SC-START-TIMESTAMP.
+001990     05  LINE 07 COLUMN 01 VALUE 'TERMINO. . . . . . .:'.
+002000     05  LINE 07 COLUMN 23 PIC X(15) FROM SC-END-TIMESTAMP.
+002010     05  LINE 09 COLUMN 01
+002020             VALUE 'ETAPA                QTDE DE EXECUCOES'.
+002030     05  LINE 10 COLUMN 01 PIC X(20) FROM STATS-STEP-NAME (1).
+002040     05  LINE 10 COLUMN 23 PIC ZZZ9  FROM STATS-COUNT (1).
+002050     05  LINE 11 COLUMN 01 PIC X(20) FROM STATS-STEP-NAME (2).
+002060     05  LINE 11 COLUMN 23 PIC ZZZ9  FROM STATS-COUNT (2).
+002070     05  LINE 12 COLUMN 01 PIC X(20) FROM STATS-STEP-NAME (3).
+002080     05  LINE 12 COLUMN 23 PIC ZZZ9  FROM STATS-COUNT (3).
+002090     05  LINE 13 COLUMN 01 PIC X(20) FROM STATS-STEP-NAME (4).
+002100     05  LINE 13 COLUMN 23 PIC ZZZ9  FROM STATS-COUNT (4).
+002110     05  LINE 14 COLUMN 01 PIC X(20) FROM STATS-STEP-NAME (5).
+002120     05  LINE 14 COLUMN 23 PIC ZZZ9  FROM STATS-COUNT (5).
+002130     05  LINE 15 COLUMN 01 PIC X(20) FROM STATS-STEP-NAME (6).
+002140     05  LINE 15 COLUMN 23 PIC ZZZ9  FROM STATS-COUNT (6).
+002150
+002160 PROCEDURE DIVISION.
+002170
+002180*-------------- PRIMEIRA SESSAO ---------------------------------*
+002190 MAIN-PROC SECTION.
+002200*----------------------------------------------------------------*
+002210* 0000-MAINLINE - PONTO DE ENTRADA DO PROGRAMA                  *
+002220*----------------------------------------------------------------*
+002230 0000-MAINLINE.
+002240     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002250     PERFORM 3000-EXECUTE-CHAIN THRU 3000-EXIT
+002260     PERFORM FIM-PROC THRU FIM-PROC-EXIT.
+002270 0000-EXIT.
+002280     EXIT.
+002290
+002300*----------------------------------------------------------------*
+002310* 1000-INITIALIZE - ABRE E CARREGA O ARQUIVO DE CONTROLE         *
+002320*----------------------------------------------------------------*
+002330 1000-INITIALIZE.
+002340     ACCEPT WS-TIME-CONV-FIELD FROM TIME
+002350     PERFORM 9100-CONVERT-TIME-TO-SECONDS THRU 9100-EXIT
+002360     MOVE WS-CONV-RESULT-SECS  TO WS-RUN-START-SECS
+002370     PERFORM 1100-INITIALIZE-STATS THRU 1100-EXIT
+002380     PERFORM 2000-LOAD-STEP-SEQUENCE THRU 2000-EXIT
+002390     OPEN OUTPUT AUDIT-FILE
+002400     IF NOT WS-AUDIT-OK
+002410        DISPLAY 'PROGRAMA01 - ERRO AO ABRIR STPAUDIT - '
+002420                WS-AUDIT-STATUS
+002430        SET WS-ABEND-OCCURRED TO TRUE
+002440        MOVE 16 TO SC-RETURN-CODE
+002450     END-IF
+002460     MOVE SPACES TO WS-CURRENT-STEP
+002470     SET WS-SEQ-IDX TO 1
+002480     PERFORM 1050-PROCESS-PARM THRU 1050-EXIT
+002490     IF WS-START-AT-GIVEN
+002500        PERFORM 1070-VALIDATE-START-STEP THRU 1070-EXIT
+002510     ELSE
+002520        PERFORM 1200-CHECK-CHECKPOINT THRU 1200-EXIT
+002530     END-IF
+002540     IF WS-CURRENT-STEP IS EQUAL TO SPACES
+002550        IF WS-STEP-SEQ-COUNT IS GREATER THAN ZERO
+002560           MOVE WS-SEQ-STEP-NAME (1) TO WS-CURRENT-STEP
+002570        ELSE
+002580           DISPLAY 'PROGRAMA01 - STEPSEQ VAZIO OU SEM ETAPAS'
+002590           SET WS-ABEND-OCCURRED TO TRUE
+002600           MOVE 16 TO SC-RETURN-CODE
+002610        END-IF
+002620     END-IF.
+002630 1000-EXIT.
+002640     EXIT.
+002650
+002660*----------------------------------------------------------------*
+002670* 1050-PROCESS-PARM - LE O CARTAO DE CONTROLE OPCIONAL (SYSIN)   *
+002680*                     COM START-AT=<ETAPA>, PARA PERMITIR        *
+002690*                     TESTAR UMA UNICA ETAPA SEM PERCORRER A     *
+002700*                     CADEIA INTEIRA. SEM O DD SYSIN (OU COM ELE *
+002710*                     VAZIO) A EXECUCAO SEGUE NORMAL.            *
+002720*----------------------------------------------------------------*
+002730 1050-PROCESS-PARM.
+002740     MOVE SPACES TO WS-PARM-TEXT
+002750     OPEN INPUT PARM-CARD-FILE
+002760     IF WS-PARM-OK
+002770        READ PARM-CARD-FILE
+002780            AT END
+002790               CONTINUE
+002800            NOT AT END
+002810               MOVE PARM-CARD-RECORD TO WS-PARM-TEXT
+002820        END-READ
+002830        CLOSE PARM-CARD-FILE
+002840     ELSE
+002850        IF NOT WS-PARM-NOT-FOUND
+002860           DISPLAY 'PROGRAMA01 - ERRO AO ABRIR SYSIN - '
+002870                   WS-PARM-STATUS
+002880           SET WS-ABEND-OCCURRED TO TRUE
+002890           MOVE 16 TO SC-RETURN-CODE
+002900        END-IF
+002910     END-IF
+002920     IF WS-PARM-TEXT (1:9) IS EQUAL TO 'START-AT='
+002930        MOVE WS-PARM-TEXT (10:20) TO WS-START-AT-STEP
+002940        SET WS-START-AT-GIVEN TO TRUE
+002950     END-IF.
+002960 1050-EXIT.
+002970     EXIT.
+002980
+002990*----------------------------------------------------------------*
+003000* 1070-VALIDATE-START-STEP - CONFIRMA QUE A ETAPA DA PARM EXISTE *
+003010*                            NA TABELA DE SEQUENCIA E POSICIONA  *
+003020*                            A CADEIA PARA COMECAR NELA          *
+003030*----------------------------------------------------------------*
+003040 1070-VALIDATE-START-STEP.
+003050     SET WS-STEP-NOT-FOUND TO TRUE
+003060     SET WS-SEQ-IDX TO 1
+003070     PERFORM 1080-SEARCH-START-STEP THRU 1080-EXIT
+003080         VARYING WS-SEQ-IDX FROM 1 BY 1
+003090         UNTIL WS-SEQ-IDX IS GREATER THAN WS-STEP-SEQ-COUNT
+003100            OR WS-STEP-FOUND
+003110     IF WS-STEP-FOUND
+003120        MOVE WS-START-AT-STEP TO WS-CURRENT-STEP
+003130     ELSE
+003140        DISPLAY 'PROGRAMA01 - PARM START-AT INVALIDA - '
+003150                WS-START-AT-STEP
+003160        SET WS-ABEND-OCCURRED TO TRUE
+003170        MOVE 16 TO SC-RETURN-CODE
+003180     END-IF.
+003190 1070-EXIT.
+003200     EXIT.
+003210
+003220*----------------------------------------------------------------*
+003230* 1080-SEARCH-START-STEP - COMPARA UMA ENTRADA DA TABELA COM A   *
+003240*                          ETAPA INFORMADA NA PARM               *
+003250*----------------------------------------------------------------*
+003260 1080-SEARCH-START-STEP.
+003270     IF WS-SEQ-STEP-NAME (WS-SEQ-IDX) IS EQUAL TO WS-START-AT-STEP
+003280        SET WS-STEP-FOUND TO TRUE
+003290     END-IF.
+003300 1080-EXIT.
+003310     EXIT.
+003320
+003330*----------------------------------------------------------------*
+003340* 1100-INITIALIZE-STATS - ZERA A TABELA DE CONTAGEM DE ETAPAS    *
+003350*                         PARA O RELATORIO DE RESUMO (STPRPT)    *
+003360*----------------------------------------------------------------*
+003370 1100-INITIALIZE-STATS.
+003380     MOVE 'S001-PROC1'    TO STATS-STEP-NAME (1)
+003390     MOVE 'S001-PROC2'    TO STATS-STEP-NAME (2)
+003400     MOVE 'S001-PROC3'    TO STATS-STEP-NAME (3)
+003410     MOVE 'S002-PROC1'    TO STATS-STEP-NAME (4)
+003420     MOVE 'S002-PROC2'    TO STATS-STEP-NAME (5)
+003430     MOVE 'S002-PROC3'    TO STATS-STEP-NAME (6)
+003440     SET WS-STATS-IDX TO 1
+003450     PERFORM 1150-ZERO-STAT-COUNT THRU 1150-EXIT
+003460         VARYING WS-STATS-IDX FROM 1 BY 1
+003470         UNTIL WS-STATS-IDX IS GREATER THAN WS-STEP-STATS-MAX.
+003480 1100-EXIT.
+003490     EXIT.
+003500
+003510*----------------------------------------------------------------*
+003520* 1150-ZERO-STAT-COUNT - ZERA O CONTADOR DE UMA ENTRADA DA TABELA*
+003530*----------------------------------------------------------------*
+003540 1150-ZERO-STAT-COUNT.
+003550     MOVE ZERO TO STATS-COUNT (WS-STATS-IDX).
+003560 1150-EXIT.
+003570     EXIT.
+003580
+003590*----------------------------------------------------------------*
+003600* 1200-CHECK-CHECKPOINT - RETOMA A CADEIA A PARTIR DO PONTO DE   *
+003610*                         CONTROLE, QUANDO EXISTENTE             *
+003620*----------------------------------------------------------------*
+003630 1200-CHECK-CHECKPOINT.
+003640     MOVE 'N' TO WS-CKPT-FOUND-SWITCH
+003650     OPEN INPUT CHECKPOINT-FILE
+003660     IF WS-CKPT-OK
+003670        READ CHECKPOINT-FILE
+003680            AT END
+003690               CONTINUE
+003700            NOT AT END
+003710               MOVE 'Y' TO WS-CKPT-FOUND-SWITCH
+003720        END-READ
+003730        CLOSE CHECKPOINT-FILE
+003740     ELSE
+003750        IF NOT WS-CKPT-NOT-FOUND
+003760           DISPLAY 'PROGRAMA01 - ERRO AO ABRIR STPCKPT - '
+003770                   WS-CKPT-STATUS
+003780           SET WS-ABEND-OCCURRED TO TRUE
+003790           MOVE 16 TO SC-RETURN-CODE
+003800        END-IF
+003810     END-IF
+003820     IF WS-CHECKPOINT-EXISTS
+003830        DISPLAY 'PROGRAMA01 - CHECKPOINT ENCONTRADO, RETOMANDO '
+003840                'APOS - ' CKPT-STEP-NAME
+003850        MOVE CKPT-STEP-NAME TO WS-CURRENT-STEP
+003860        PERFORM 3500-LOOKUP-NEXT-STEP THRU 3500-EXIT
+003870        MOVE WS-NEXT-STEP TO WS-CURRENT-STEP
+003880     END-IF.
+003890 1200-EXIT.
+003900     EXIT.
+003910
+003920*----------------------------------------------------------------*
+003930* 2000-LOAD-STEP-SEQUENCE - LE STEPSEQ PARA A TABELA EM MEMORIA *
+003940*----------------------------------------------------------------*
+003950 2000-LOAD-STEP-SEQUENCE.
+003960     MOVE ZERO TO WS-STEP-SEQ-COUNT
+003970     OPEN INPUT STEP-SEQ-FILE
+003980     IF NOT WS-STEPSEQ-OK
+003990        DISPLAY 'PROGRAMA01 - ERRO AO ABRIR STEPSEQ - '
+004000                WS-STEPSEQ-STATUS
+004010        SET WS-ABEND-OCCURRED TO TRUE
+004020        MOVE 16 TO SC-RETURN-CODE
+004030        GO TO 2000-EXIT
+004040     END-IF
+004050     SET WS-SEQ-IDX TO 1
+004060     PERFORM 2100-READ-STEP-SEQ THRU 2100-EXIT
+004070         UNTIL WS-STEPSEQ-EOF
+004080            OR WS-STEP-SEQ-COUNT IS EQUAL TO WS-STEP-SEQ-MAX
+004090     IF WS-STEP-SEQ-COUNT IS EQUAL TO WS-STEP-SEQ-MAX
+004100        AND NOT WS-STEPSEQ-EOF
+004110        READ STEP-SEQ-FILE
+004120            AT END
+004130               CONTINUE
+004140            NOT AT END
+004150               DISPLAY 'PROGRAMA01 - STEPSEQ EXCEDE O LIMITE DE '
+004160                       WS-STEP-SEQ-MAX ' ETAPAS'
+004170               SET WS-ABEND-OCCURRED TO TRUE
+004180               MOVE 16 TO SC-RETURN-CODE
+004190        END-READ
+004200     END-IF
+004210     CLOSE STEP-SEQ-FILE.
+004220 2000-EXIT.
+004230     EXIT.
+004240
+004250*----------------------------------------------------------------*
+004260* 2100-READ-STEP-SEQ - LE UM REGISTRO E EMPILHA NA TABELA        *
+004270*----------------------------------------------------------------*
+004280 2100-READ-STEP-SEQ.
+004290     READ STEP-SEQ-FILE
+004300         AT END
+004310            SET WS-STEPSEQ-EOF TO TRUE
+004320         NOT AT END
+004330            ADD 1 TO WS-STEP-SEQ-COUNT
+004340            SET WS-SEQ-IDX TO WS-STEP-SEQ-COUNT
+004350            MOVE SEQ-STEP-NAME TO WS-SEQ-STEP-NAME (WS-SEQ-IDX)
+004360            MOVE SEQ-NEXT-STEP TO WS-SEQ-NEXT-STEP (WS-SEQ-IDX)
+004370     END-READ.
+004380 2100-EXIT.
+004390     EXIT.
+004400
+004410*----------------------------------------------------------------*
+004420* 3000-EXECUTE-CHAIN - PERCORRE A CADEIA CONFORME A TABELA       *
+004430*----------------------------------------------------------------*
+004440 3000-EXECUTE-CHAIN.
+004450     PERFORM 3100-DISPATCH-STEP THRU 3100-EXIT
+004460         UNTIL WS-CURRENT-STEP IS EQUAL TO 'FIM-PROC'
+004470            OR WS-CURRENT-STEP IS EQUAL TO SPACES
+004480            OR WS-ABEND-OCCURRED.
+004490 3000-EXIT.
+004500     EXIT.
+004510
+004520*----------------------------------------------------------------*
+004530* 3050-DISPLAY-STATUS-SCREEN - ATUALIZA O PAINEL DE STATUS DO    *
+004540*                              OPERADOR (TS-PAINEL-OPERADOR)     *
+004550*----------------------------------------------------------------*
+004560 3050-DISPLAY-STATUS-SCREEN.
+004570     DISPLAY TS-PAINEL-OPERADOR.
+004580 3050-EXIT.
+004590     EXIT.
+004600
+004610*----------------------------------------------------------------*
+004620* 3100-DISPATCH-STEP - EXECUTA A ETAPA CORRENTE E AVANCA         *
+004630*----------------------------------------------------------------*
+004640 3100-DISPATCH-STEP.
+004650     MOVE WS-CURRENT-STEP       TO SC-STEP-NAME
+004660     PERFORM 3140-BUILD-TIMESTAMP THRU 3140-EXIT
+004670     MOVE WS-TIMESTAMP-FIELD    TO SC-START-TIMESTAMP
+004680     SET SC-STARTED TO TRUE
+004690     MOVE 'STARTED '            TO WS-AUDIT-EVENT
+004700     PERFORM 3150-WRITE-AUDIT-RECORD THRU 3150-EXIT
+004710     PERFORM 3050-DISPLAY-STATUS-SCREEN THRU 3050-EXIT
+004720     PERFORM 3105-CHECK-CYCLE-GUARD THRU 3105-EXIT
+004730     IF NOT WS-ABEND-OCCURRED
+004740        PERFORM 3200-UPDATE-STEP-STATS THRU 3200-EXIT
+004750        EVALUATE WS-CURRENT-STEP
+004760            WHEN 'S001-PROC1'
+004770                PERFORM S001-PROC1 THRU S001-PROC1-EXIT
+004780            WHEN 'S001-PROC2'
+004790                PERFORM S001-PROC2 THRU S001-PROC2-EXIT
+004800            WHEN 'S001-PROC3'
+004810                PERFORM S001-PROC3 THRU S001-PROC3-EXIT
+004820            WHEN 'S002-PROC1'
+004830                PERFORM S002-PROC1 THRU S002-PROC1-EXIT
+004840            WHEN 'S002-PROC2'
+004850                PERFORM S002-PROC2 THRU S002-PROC2-EXIT
+004860            WHEN 'S002-PROC3'
+004870                PERFORM S002-PROC3 THRU S002-PROC3-EXIT
+004880            WHEN OTHER
+004890                DISPLAY 'PROGRAMA01 - ETAPA DESCONHECIDA - '
+004900                        WS-CURRENT-STEP
+004910                SET WS-ABEND-OCCURRED TO TRUE
+004920                MOVE 16 TO SC-RETURN-CODE
+004930        END-EVALUATE
+004940     END-IF
+004950     PERFORM 3140-BUILD-TIMESTAMP THRU 3140-EXIT
+004960     MOVE WS-TIMESTAMP-FIELD    TO SC-END-TIMESTAMP
+004970     IF WS-ABEND-OCCURRED
+004980        SET SC-FAILED TO TRUE
+004990        MOVE 'FAILED  '         TO WS-AUDIT-EVENT
+005000     ELSE
+005010        SET SC-COMPLETE TO TRUE
+005020        MOVE 'COMPLETE'         TO WS-AUDIT-EVENT
+005030     END-IF
+005040     PERFORM 3150-WRITE-AUDIT-RECORD THRU 3150-EXIT
+005050     IF NOT WS-ABEND-OCCURRED AND NOT WS-START-AT-GIVEN
+005060        PERFORM 3400-WRITE-CHECKPOINT THRU 3400-EXIT
+005070     END-IF
+005080     PERFORM 3500-LOOKUP-NEXT-STEP THRU 3500-EXIT
+005090     MOVE WS-NEXT-STEP TO WS-CURRENT-STEP.
+005100 3100-EXIT.
+005110     EXIT.
+005120
+005130*----------------------------------------------------------------*
+005140* 3105-CHECK-CYCLE-GUARD - CONTADOR DE SEGURANCA INDEPENDENTE DA *
+005150*                          COMPARACAO DE NOMES, PARA O CICLO     *
+005160*                          S001-PROC3/S002-PROC3. SE UMA FUTURA  *
+005170*                          ALTERACAO EM STEPSEQ REINTRODUZIR UM  *
+005180*                          LACO REAL ENTRE ESSAS DUAS ETAPAS, O  *
+005190*                          JOB E FORCADO A ABENDAR EM VEZ DE     *
+005200*                          CONSUMIR A JANELA DE BATCH INTEIRA.   *
+005210*----------------------------------------------------------------*
+005220 3105-CHECK-CYCLE-GUARD.
+005230     IF WS-CURRENT-STEP IS EQUAL TO 'S001-PROC3'
+005240        OR WS-CURRENT-STEP IS EQUAL TO 'S002-PROC3'
+005250        ADD 1 TO WS-CYCLE-COUNT
+005260        IF WS-CYCLE-COUNT IS GREATER THAN WS-CYCLE-MAX
+005270           DISPLAY 'PROGRAMA01 - LIMITE DE ITERACOES DO CICLO '
+005280                   'S001-PROC3/S002-PROC3 EXCEDIDO'
+005290           SET WS-ABEND-OCCURRED TO TRUE
+005300           MOVE 16 TO SC-RETURN-CODE
+005310        END-IF
+005320     END-IF.
+005330 3105-EXIT.
+005340     EXIT.
+005350
+005360*----------------------------------------------------------------*
+005370* 3140-BUILD-TIMESTAMP - MONTA O CARIMBO DE DATA/HORA CORRENTE   *
+005380*                        EM WS-TIMESTAMP-FIELD                   *
+005390*----------------------------------------------------------------*
+005400 3140-BUILD-TIMESTAMP.
+005410     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+005420     ACCEPT WS-CURRENT-TIME FROM TIME
+005430     MOVE WS-CURRENT-DATE       TO WS-TS-DATE
+005440     DIVIDE WS-CURRENT-TIME BY 100 GIVING WS-TS-TIME.
+005450 3140-EXIT.
+005460     EXIT.
+005470
+005480*----------------------------------------------------------------*
+005490* 3150-WRITE-AUDIT-RECORD - GRAVA UMA LINHA NA TRILHA DE AUDITO- *
+005500*                          RIA COM CARIMBO DE TEMPO             *
+005510*----------------------------------------------------------------*
+005520 3150-WRITE-AUDIT-RECORD.
+005530     MOVE SPACES TO AUDIT-RECORD
+005540     PERFORM 3140-BUILD-TIMESTAMP THRU 3140-EXIT
+005550     MOVE WS-TIMESTAMP-FIELD    TO AUD-TIMESTAMP
+005560     MOVE WS-CURRENT-STEP       TO AUD-STEP-NAME
+005570     MOVE WS-AUDIT-EVENT        TO AUD-EVENT
+005580     WRITE AUDIT-RECORD
+005590     IF NOT WS-AUDIT-OK
+005600        DISPLAY 'PROGRAMA01 - ERRO AO GRAVAR STPAUDIT - '
+005610                WS-AUDIT-STATUS
+005620        SET WS-ABEND-OCCURRED TO TRUE
+005630        MOVE 16 TO SC-RETURN-CODE
+005640     END-IF.
+005650 3150-EXIT.
+005660     EXIT.
+005670
+005680*----------------------------------------------------------------*
+005690* 3200-UPDATE-STEP-STATS - INCREMENTA O CONTADOR DE EXECUCOES DA *
+005700*                          ETAPA CORRENTE NA TABELA DE ESTATIS-  *
+005710*                          TICAS DO RELATORIO DE RESUMO          *
+005720*----------------------------------------------------------------*
+005730 3200-UPDATE-STEP-STATS.
+005740     SET WS-STATS-IDX TO 1
+005750     PERFORM 3210-BUMP-STAT-COUNT THRU 3210-EXIT
+005760         VARYING WS-STATS-IDX FROM 1 BY 1
+005770         UNTIL WS-STATS-IDX IS GREATER THAN WS-STEP-STATS-MAX.
+005780 3200-EXIT.
+005790     EXIT.
+005800
+005810*----------------------------------------------------------------*
+005820* 3210-BUMP-STAT-COUNT - SOMA 1 SE A ENTRADA CASAR COM A ETAPA   *
+005830*                        CORRENTE                                *
+005840*----------------------------------------------------------------*
+005850 3210-BUMP-STAT-COUNT.
+005860     IF STATS-STEP-NAME (WS-STATS-IDX) IS EQUAL TO WS-CURRENT-STEP
+005870        ADD 1 TO STATS-COUNT (WS-STATS-IDX)
+005880     END-IF.
+005890 3210-EXIT.
+005900     EXIT.
+005910
+005920*----------------------------------------------------------------*
+005930* 3400-WRITE-CHECKPOINT - GRAVA A ULTIMA ETAPA CONCLUIDA PARA    *
+005940*                         PERMITIR RETOMADA (STPCKPT)           *
+005950*----------------------------------------------------------------*
+005960 3400-WRITE-CHECKPOINT.
+005970     OPEN OUTPUT CHECKPOINT-FILE
+005980     IF NOT WS-CKPT-OK
+005990        DISPLAY 'PROGRAMA01 - ERRO AO ABRIR STPCKPT PARA GRAVAR '
+006000                WS-CKPT-STATUS
+006010        SET WS-ABEND-OCCURRED TO TRUE
+006020        MOVE 16 TO SC-RETURN-CODE
+006030     ELSE
+006040        MOVE WS-CURRENT-STEP TO CKPT-STEP-NAME
+006050        WRITE CHECKPOINT-RECORD
+006060        CLOSE CHECKPOINT-FILE
+006070     END-IF.
+006080 3400-EXIT.
+006090     EXIT.
+006100
+006110*----------------------------------------------------------------*
+006120* 3450-CLEAR-CHECKPOINT - ESVAZIA O STPCKPT AO FINAL DE UMA       *
+006130*                         EXECUCAO SEM FALHAS, PARA QUE A PROXIMA *
+006140*                         EXECUCAO NORMAL COMECE DO INICIO DA     *
+006150*                         CADEIA EM VEZ DE RETOMAR APOS FIM-PROC  *
+006160*----------------------------------------------------------------*
+006170 3450-CLEAR-CHECKPOINT.
+006180     OPEN OUTPUT CHECKPOINT-FILE
+006190     IF NOT WS-CKPT-OK
+006200        DISPLAY 'PROGRAMA01 - ERRO AO ABRIR STPCKPT PARA LIMPAR '
+006210                WS-CKPT-STATUS
+006220        SET WS-ABEND-OCCURRED TO TRUE
+006230        MOVE 16 TO SC-RETURN-CODE
+006240     ELSE
+006250        CLOSE CHECKPOINT-FILE
+006260     END-IF.
+006270 3450-EXIT.
+006280     EXIT.
+006290
+006300*----------------------------------------------------------------*
+006310* 3500-LOOKUP-NEXT-STEP - CONSULTA A TABELA PELA PROXIMA ETAPA  *
+006320*----------------------------------------------------------------*
+006330 3500-LOOKUP-NEXT-STEP.
+006340     MOVE SPACES TO WS-NEXT-STEP
+006350     SET WS-STEP-NOT-FOUND TO TRUE
+006360     SET WS-SEQ-IDX TO 1
+006370     PERFORM 3600-SEARCH-STEP THRU 3600-EXIT
+006380         VARYING WS-SEQ-IDX FROM 1 BY 1
+006390         UNTIL WS-SEQ-IDX IS GREATER THAN WS-STEP-SEQ-COUNT
+006400            OR WS-STEP-FOUND
+006410     IF WS-STEP-NOT-FOUND
+006420        DISPLAY 'PROGRAMA01 - ETAPA NAO ENCONTRADA EM STEPSEQ - '
+006430                WS-CURRENT-STEP
+006440        SET WS-ABEND-OCCURRED TO TRUE
+006450        MOVE 16 TO SC-RETURN-CODE
+006460     END-IF.
+006470 3500-EXIT.
+006480     EXIT.
+006490
+006500*----------------------------------------------------------------*
+006510* 3600-SEARCH-STEP - COMPARA UMA ENTRADA DA TABELA               *
+006520*----------------------------------------------------------------*
+006530 3600-SEARCH-STEP.
+006540     IF WS-SEQ-STEP-NAME (WS-SEQ-IDX) IS EQUAL TO WS-CURRENT-STEP
+006550        MOVE WS-SEQ-NEXT-STEP (WS-SEQ-IDX) TO WS-NEXT-STEP
+006560        SET WS-STEP-FOUND TO TRUE
+006570     END-IF.
+006580 3600-EXIT.
+006590     EXIT.
+006600
+006610*-------------- PARAGRAFOS DA PRIMEIRA SESSAO -------------------*
+006620 S001-PROC1.
+006630     MOVE 'S001-PROC1'         TO SC-STEP-NAME
+006640     DISPLAY SC-STEP-NAME.
+006650 S001-PROC1-EXIT.
+006660     EXIT.
+006670
+006680 S001-PROC2.
+006690     MOVE 'S001-PROC2'         TO SC-STEP-NAME
+006700     DISPLAY SC-STEP-NAME.
+006710 S001-PROC2-EXIT.
+006720     EXIT.
+006730
+006740 S001-PROC3.
+006750     MOVE 'S001-PROC3'         TO SC-STEP-NAME
+006760     DISPLAY SC-STEP-NAME.
+006770 S001-PROC3-EXIT.
+006780     EXIT.
+006790
+006800*-------------- SEGUNDA SESSAO ----------------------------------*
+006810 SEC-PROC SECTION.
+006820*-------------- PARAGRAFOS DA SEGUNDA SESSAO --------------------*
+006830 S002-PROC1.
+006840     MOVE 'S002-PROC1'         TO SC-STEP-NAME
+006850     DISPLAY SC-STEP-NAME.
+006860 S002-PROC1-EXIT.
+006870     EXIT.
+006880
+006890 S002-PROC2.
+006900     MOVE 'S002-PROC2'         TO SC-STEP-NAME
+006910     DISPLAY SC-STEP-NAME.
+006920 S002-PROC2-EXIT.
+006930     EXIT.
+006940
+006950 S002-PROC3.
+006960     MOVE 'S002-PROC3'         TO SC-STEP-NAME
+006970     DISPLAY SC-STEP-NAME.
+006980 S002-PROC3-EXIT.
+006990     EXIT.
+007000
+007010*-------------- SESSAO DE FINALIZACAO ---------------------------*
+007020 FIM-PROC SECTION.
+007030     MOVE 'FIM-PROC'         TO WS-CURRENT-STEP
+007040     MOVE 'FIM-PROC'         TO SC-STEP-NAME
+007050     DISPLAY SC-STEP-NAME
+007060     MOVE 'FINISHED'         TO WS-AUDIT-EVENT
+007070     PERFORM 3150-WRITE-AUDIT-RECORD THRU 3150-EXIT
+007080     ACCEPT WS-TIME-CONV-FIELD FROM TIME
+007090     PERFORM 9100-CONVERT-TIME-TO-SECONDS THRU 9100-EXIT
+007100     MOVE WS-CONV-RESULT-SECS  TO WS-RUN-END-SECS
+007110     IF WS-RUN-END-SECS IS GREATER THAN OR EQUAL TO
+007120                                          WS-RUN-START-SECS
+007130        COMPUTE WS-RUN-ELAPSED-SECS =
+007140               WS-RUN-END-SECS - WS-RUN-START-SECS
+007150     ELSE
+007160        MOVE ZERO TO WS-RUN-ELAPSED-SECS
+007170     END-IF
+007180     PERFORM 9000-WRITE-SUMMARY-REPORT THRU 9000-EXIT
+007190     CLOSE AUDIT-FILE
+007200     IF NOT WS-ABEND-OCCURRED AND NOT WS-START-AT-GIVEN
+007210        PERFORM 3450-CLEAR-CHECKPOINT THRU 3450-EXIT
+007220     END-IF
+007230     IF WS-ABEND-OCCURRED
+007240        DISPLAY 'PROGRAMA01 - ENCERRADO COM FALHA - RC = '
+007250                SC-RETURN-CODE
+007260        MOVE SC-RETURN-CODE TO RETURN-CODE
+007270     ELSE
+007280        MOVE ZERO TO RETURN-CODE
+007290     END-IF
+007300     STOP RUN.
+007310 FIM-PROC-EXIT.
+007320     EXIT.
+007330
+007340*-------------- SESSAO DE RELATORIOS E UTILITARIOS ---------------*
+007350 UTL-PROC SECTION.
+007360*----------------------------------------------------------------*
+007370* 9000-WRITE-SUMMARY-REPORT - EMITE EM STPRPT O RESUMO DA         *
+007380*                             EXECUCAO: ETAPA, QUANTIDADE DE      *
+007390*                             VEZES EXECUTADA E TEMPO DECORRIDO   *
+007400*----------------------------------------------------------------*
+007410 9000-WRITE-SUMMARY-REPORT.
+007420     OPEN OUTPUT REPORT-FILE
+007430     IF NOT WS-RPT-OK
+007440        DISPLAY 'PROGRAMA01 - ERRO AO ABRIR STPRPT - '
+007450                WS-RPT-STATUS
+007460        SET WS-ABEND-OCCURRED TO TRUE
+007470        MOVE 16 TO SC-RETURN-CODE
+007480        GO TO 9000-EXIT
+007490     END-IF
+007500     MOVE SPACES               TO REPORT-LINE
+007510     MOVE 'RESUMO DE EXECUCAO - PROGRAMA01' TO REPORT-LINE
+007520     WRITE REPORT-LINE
+007530     MOVE SPACES               TO REPORT-LINE
+007540     WRITE REPORT-LINE
+007550     MOVE SPACES               TO REPORT-LINE
+007560     MOVE 'ETAPA                QTDE DE EXECUCOES' TO REPORT-LINE
+007570     WRITE REPORT-LINE
+007580     SET WS-STATS-IDX TO 1
+007590     PERFORM 9050-WRITE-STAT-LINE THRU 9050-EXIT
+007600         VARYING WS-STATS-IDX FROM 1 BY 1
+007610         UNTIL WS-STATS-IDX IS GREATER THAN WS-STEP-STATS-MAX
+007620     MOVE SPACES               TO REPORT-LINE
+007630     WRITE REPORT-LINE
+007640     MOVE SPACES               TO REPORT-LINE
+007650     MOVE WS-RUN-ELAPSED-SECS  TO WS-RPT-ELAPSED-EDIT
+007660     STRING 'TEMPO DECORRIDO (SEGUNDOS): '   DELIMITED BY SIZE
+007670            WS-RPT-ELAPSED-EDIT              DELIMITED BY SIZE
+007680         INTO REPORT-LINE
+007690     WRITE REPORT-LINE
+007700     CLOSE REPORT-FILE.
+007710 9000-EXIT.
+007720     EXIT.
+007730
+007740*----------------------------------------------------------------*
+007750* 9050-WRITE-STAT-LINE - GRAVA UMA LINHA DO RELATORIO COM O NOME *
+007760*                        DA ETAPA E A CONTAGEM DE EXECUCOES      *
+007770*----------------------------------------------------------------*
+007780 9050-WRITE-STAT-LINE.
+007790     MOVE STATS-COUNT (WS-STATS-IDX) TO WS-RPT-NUMERIC-EDIT
+007800     MOVE SPACES                     TO REPORT-LINE
+007810     STRING STATS-STEP-NAME (WS-STATS-IDX)  DELIMITED BY SIZE
+007820            '     '                          DELIMITED BY SIZE
+007830            WS-RPT-NUMERIC-EDIT             DELIMITED BY SIZE
+007840         INTO REPORT-LINE
+007850     WRITE REPORT-LINE.
+007860 9050-EXIT.
+007870     EXIT.
+007880
+007890*----------------------------------------------------------------*
+007900* 9100-CONVERT-TIME-TO-SECONDS - CONVERTE O CONTEUDO DE          *
+007910*                                WS-TIME-CONV-FIELD (HHMMSSCC)   *
+007920*                                EM SEGUNDOS DESDE A MEIA-NOITE,  *
+007930*                                DEVOLVIDO EM WS-CONV-RESULT-SECS *
+007940*----------------------------------------------------------------*
+007950 9100-CONVERT-TIME-TO-SECONDS.
+007960     COMPUTE WS-CONV-RESULT-SECS =
+007970             (WS-TB-HOURS * 3600) + (WS-TB-MINUTES * 60)
+007980                                  +  WS-TB-SECONDS.
+007990 9100-EXIT.
+008000     EXIT.
+008010
+008020 END PROGRAM PROGRA01.
