@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------*
+000200* STEPCTL                                                        *
+000300*----------------------------------------------------------------*
+000400* REGISTRO DE CONTROLE DE ETAPA, COMPARTILHADO POR TODOS OS      *
+000500* PROGRAMAS DESTA CADEIA DE PROCESSAMENTO BATCH. SUBSTITUI OS    *
+000600* ANTIGOS SINALIZADORES ALFANUMERICOS AVULSOS (TIPO WS-MOSTRA)   *
+000700* POR UM LAYOUT UNICO COM NOME DA ETAPA, STATUS, CARIMBOS DE     *
+000800* INICIO/FIM E CODIGO DE RETORNO.                                *
+000900*----------------------------------------------------------------*
+001000* DATA       AUTOR  DESCRICAO                                    *
+001100* 2026-08-09 EQP    VERSAO INICIAL.                               *
+001200*----------------------------------------------------------------*
+001300 01  STEP-CONTROL-RECORD.
+001400     05  SC-STEP-NAME            PIC X(20).
+001500     05  SC-STEP-STATUS          PIC X(01).
+001600         88  SC-STARTED                  VALUE 'S'.
+001700         88  SC-COMPLETE                 VALUE 'C'.
+001800         88  SC-FAILED                   VALUE 'F'.
+001900     05  SC-START-TIMESTAMP      PIC X(15).
+002000     05  SC-END-TIMESTAMP        PIC X(15).
+002100     05  SC-RETURN-CODE          PIC S9(04) COMP.
