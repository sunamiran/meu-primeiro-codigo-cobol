@@ -0,0 +1,39 @@
+//PROGRA01 JOB (ACCTG01),'CPD BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* PROGRA01 - EXECUCAO DIARIA DA CADEIA DE ETAPAS DO PROGRAMA01  *
+//*                                                                *
+//* HISTORICO DE ALTERACOES                                        *
+//* DATA       AUTOR  DESCRICAO                                    *
+//* 2026-08-09 EQP    VERSAO INICIAL - ADICIONADO A ESTEIRA        *
+//*                   BATCH DIARIA JUNTO COM OS DEMAIS JOBS DO     *
+//*                   CENTRO DE PROCESSAMENTO DE DADOS.            *
+//*--------------------------------------------------------------*
+//*        PARA TESTAR UMA UNICA ETAPA, COLOQUE UM CARTAO DE CONTROLE*
+//*        START-AT=nome NA SYSIN ABAIXO (POR EXEMPLO                *
+//*        START-AT=S002-PROC2) - A CADEIA COMECA NA ETAPA INFORMADA *
+//*        E O CHECKPOINT (STPCKPT) NAO E CONSULTADO NESSA EXECUCAO. *
+//*        PARA UMA EXECUCAO NORMAL, DEIXE A SYSIN VAZIA (DD DUMMY   *
+//*        OU CARTAO EM BRANCO).                                     *
+//STEP010  EXEC PGM=PROGRA01
+//STEPLIB  DD   DSN=CPD.BATCH.LOADLIB,DISP=SHR
+//STEPSEQ  DD   DSN=CPD.BATCH.PROGRA01.STEPSEQ,DISP=SHR
+//STPAUDIT DD   DSN=CPD.BATCH.PROGRA01.STPAUDIT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=045,BLKSIZE=0)
+//*        STPCKPT E REESCRITO DO INICIO (OPEN OUTPUT) A CADA ETAPA E *
+//*        LIMPO NO FIM DE UMA EXECUCAO SEM FALHAS - PRECISA JA        *
+//*        EXISTIR (ALOCACAO NEW UNICA, FEITA UMA VEZ NA IMPLANTACAO). *
+//STPCKPT  DD   DSN=CPD.BATCH.PROGRA01.STPCKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=020,BLKSIZE=0)
+//STPRPT   DD   DSN=CPD.BATCH.PROGRA01.STPRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//SYSIN    DD   DUMMY
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
